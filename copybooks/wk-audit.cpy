@@ -0,0 +1,18 @@
+      ******************************************************************
+      **  wk-audit.cpy                                 Version 1.0 PC **
+      ******************************************************************
+      **  Une ligne de la trace d'audit des moyennes formattees       **
+      **  ----------------------------------------------------------  **
+      **  Copybook partagee par tous les programmes qui appellent     **
+      **  format-number, afin de retrouver en cas de contestation     **
+      **  d'un bulletin la valeur brute transmise et la valeur        **
+      **  affichee pour un eleve a une date donnee.                   **
+      ******************************************************************
+       01  WK-AUDIT-LIGNE.
+           05 WA-DATE                              PIC X(8).
+           05 FILLER                               PIC X VALUE SPACE.
+           05 WA-MATRICULE                         PIC X(8).
+           05 FILLER                               PIC X VALUE SPACE.
+           05 WA-RAW-NUMBER                        PIC -999.999.
+           05 FILLER                               PIC X VALUE SPACE.
+           05 WA-FORMATTED-NUMBER                  PIC X(7).
