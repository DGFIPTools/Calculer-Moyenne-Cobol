@@ -0,0 +1,23 @@
+      ******************************************************************
+      **  wk-eleve.cpy                                 Version 1.0 PC **
+      ******************************************************************
+      **  Structure d'un eleve : identite, matieres suivies, et pour **
+      **  chaque matiere la liste des notes et de leurs coefficients **
+      **  ----------------------------------------------------------  **
+      **  Copybook partagee par tous les programmes qui lisent le    **
+      **  fichier des notes, afin qu'ils s'accordent sur la position **
+      **  de chaque note/coefficient utilise pour calculer une       **
+      **  moyenne transmise a format-number.                         **
+      ******************************************************************
+       01  WK-ELEVE.
+           05 WE-MATRICULE                             PIC X(8).
+           05 WE-NOM                                    PIC X(20).
+           05 WE-NB-MATIERES                            PIC 9(2).
+           05 WE-MATIERE OCCURS 10 TIMES
+                         INDEXED BY IDX-WE-MAT.
+              10 WE-CODE-MATIERE                        PIC X(6).
+              10 WE-NB-NOTES                             PIC 9(2).
+              10 WE-NOTE OCCURS 8 TIMES
+                         INDEXED BY IDX-WE-NOTE.
+                 15 WE-NOTE-VALEUR                       PIC 99V99.
+                 15 WE-NOTE-COEF                         PIC 9.
