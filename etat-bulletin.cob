@@ -0,0 +1,236 @@
+      ******************************************************************
+      **  P R O G R A M M E  DEBUT  ------------  DEBUT  S O U R C E  **
+      **  ecrit en COBOL-85 sous OpenCobol                            **
+      **  etat-bulletin.cob                           Version 1.1 PC  **
+      ******************************************************************
+      **  Edition du bulletin de notes trimestriel                    **
+      **  ----------------------------------------------------------  **
+      **  Objet :                                                     **
+      **  - Lire le fichier des notes d'un eleve                      **
+      **  - Calculer la moyenne par matiere et la moyenne generale    **
+      **  - Formatter chaque moyenne via format-number et la mettre   **
+      **    en page dans le fichier bulletin                           **
+      **  - Tracer chaque moyenne formattee dans le fichier d'audit,  **
+      **    pour pouvoir reconstituer un bulletin conteste plus tard   **
+      **  ----------------------------------------------------------  **
+      **  Historique :                                                **
+      **  - v1.1 : matiere/eleve sans note -> "N/D" au lieu d'une     **
+      **           division par zero ; echec format-number signale    **
+      **           par RETURN-CODE plutot qu'ecrit tel quel ; garde-   **
+      **           fou sur les compteurs de matieres/notes lus         **
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                                        etat-bulletin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-NOTES      ASSIGN TO "NOTES.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F-BULLETIN   ASSIGN TO "BULLETIN.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F-AUDIT      ASSIGN TO "AUDIT.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-STATUT-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ++============================================================++
+      * ++===                         fichier des notes en entree  ===++
+      * ++============================================================++
+       FD  F-NOTES.
+           COPY "wk-eleve.cpy".
+
+      * ++============================================================++
+      * ++===                       fichier bulletin en sortie     ===++
+      * ++============================================================++
+       FD  F-BULLETIN.
+       01  ENR-BULLETIN                                 PIC X(60).
+
+      * ++============================================================++
+      * ++===              fichier d'audit des moyennes formattees ===++
+      * ++============================================================++
+       FD  F-AUDIT.
+       01  ENR-AUDIT                                     PIC X(34).
+
+       WORKING-STORAGE SECTION.
+      * ++============================================================++
+      * ++===                                donnees d'audit       ===++
+      * ++============================================================++
+           COPY "wk-audit.cpy".
+      * ++============================================================++
+      * ++===                                donnees de traitement ===++
+      * ++============================================================++
+        01 WS-FIN-FICHIER PIC X VALUE "N".
+           88 WS-FIN-FICHIER-OUI                        VALUE "O".
+
+      * AUDIT.DAT n'existe pas encore au tout premier lancement : on
+      * bascule alors en creation plutot que de rester sur l'erreur
+      * d'ouverture en extension (statut "35")
+        01 WS-STATUT-AUDIT PIC XX.
+
+        01 WS-SOMME-POINTS   PIC 9(5)V99.
+        01 WS-SOMME-COEF     PIC 9(3).
+        01 WS-MOYENNE-MATIERE   PIC S999V999.
+        01 WS-MOYENNE-GENERALE  PIC S999V999.
+        01 WS-SOMME-MOYENNES    PIC S9(5)V999.
+        01 WS-NB-MATIERES-CALC  PIC 9(2).
+        01 WS-FORMATTED         PIC X(7).
+        01 WS-SEPARATEUR-VIRGULE PIC X VALUE "V".
+
+        01 LIGNE-VIDE PIC X(60) VALUE SPACES.
+
+        01 LIGNE-ENTETE.
+           05 FILLER       PIC X(8)  VALUE "ELEVE : ".
+           05 LE-NOM       PIC X(20).
+           05 FILLER       PIC X(2)  VALUE " (".
+           05 LE-MATRICULE PIC X(8).
+           05 FILLER       PIC X     VALUE ")".
+
+        01 LIGNE-MATIERE.
+           05 FILLER       PIC X(4)  VALUE SPACES.
+           05 LM-CODE      PIC X(6).
+           05 FILLER       PIC X(3)  VALUE " : ".
+           05 LM-MOYENNE   PIC X(7).
+
+        01 LIGNE-GENERALE.
+           05 FILLER       PIC X(4)  VALUE SPACES.
+           05 FILLER       PIC X(17) VALUE "MOYENNE GENERALE ".
+           05 FILLER       PIC X(2)  VALUE ": ".
+           05 LG-MOYENNE   PIC X(7).
+
+       PROCEDURE DIVISION.
+      * ****************************************************************
+      * *****      PROGRAMME                                       *****
+      * ****************************************************************
+       PRINCIPAL.
+           PERFORM INITIALISATION
+           PERFORM TRAITEMENT-ELEVE UNTIL WS-FIN-FICHIER-OUI
+           PERFORM FINALISATION
+           STOP RUN.
+
+       INITIALISATION.
+           OPEN INPUT  F-NOTES
+           OPEN OUTPUT F-BULLETIN
+           OPEN EXTEND F-AUDIT
+           IF (WS-STATUT-AUDIT = "35")
+             OPEN OUTPUT F-AUDIT
+           END-IF
+           READ F-NOTES
+               AT END MOVE "O" TO WS-FIN-FICHIER
+           END-READ.
+
+       TRAITEMENT-ELEVE.
+           PERFORM IMPRIME-ELEVE
+           READ F-NOTES
+               AT END MOVE "O" TO WS-FIN-FICHIER
+           END-READ.
+
+      * Imprime l'entete, une ligne par matiere puis la moyenne
+      * generale de l'eleve courant
+       IMPRIME-ELEVE.
+      * Protection contre un enregistrement NOTES.DAT malforme dont le
+      * nombre de matieres depasserait l'OCCURS du copybook
+           IF (WE-NB-MATIERES > 10)
+             MOVE 10 TO WE-NB-MATIERES
+           END-IF
+
+           MOVE WE-NOM       TO LE-NOM
+           MOVE WE-MATRICULE TO LE-MATRICULE
+           MOVE LIGNE-ENTETE TO ENR-BULLETIN
+           WRITE ENR-BULLETIN
+
+           MOVE ZERO TO WS-SOMME-MOYENNES
+           MOVE ZERO TO WS-NB-MATIERES-CALC
+           PERFORM VARYING IDX-WE-MAT FROM 1 BY 1
+                   UNTIL IDX-WE-MAT > WE-NB-MATIERES
+               PERFORM IMPRIME-MATIERE
+           END-PERFORM
+
+      * Un eleve dont aucune matiere n'a de moyenne calculable (aucune
+      * note saisie) n'a pas de moyenne generale non plus
+           IF (WS-NB-MATIERES-CALC = 0)
+             MOVE "N/D" TO LG-MOYENNE
+           ELSE
+             COMPUTE WS-MOYENNE-GENERALE =
+                     WS-SOMME-MOYENNES / WS-NB-MATIERES-CALC
+             CALL "format-number" USING WS-MOYENNE-GENERALE,
+                     WS-FORMATTED, WS-SEPARATEUR-VIRGULE
+             IF (RETURN-CODE = 0)
+               MOVE WS-MOYENNE-GENERALE TO WA-RAW-NUMBER
+               PERFORM ECRIT-AUDIT
+               MOVE WS-FORMATTED TO LG-MOYENNE
+             ELSE
+               MOVE "ERREUR" TO LG-MOYENNE
+             END-IF
+           END-IF
+           MOVE LIGNE-GENERALE  TO ENR-BULLETIN
+           WRITE ENR-BULLETIN
+
+           MOVE LIGNE-VIDE TO ENR-BULLETIN
+           WRITE ENR-BULLETIN.
+
+      * Moyenne ponderee par les coefficients des notes d'une matiere
+       IMPRIME-MATIERE.
+      * Protection contre un enregistrement NOTES.DAT malforme dont le
+      * nombre de notes depasserait l'OCCURS du copybook
+           IF (WE-NB-NOTES(IDX-WE-MAT) > 8)
+             MOVE 8 TO WE-NB-NOTES(IDX-WE-MAT)
+           END-IF
+
+           MOVE ZERO TO WS-SOMME-POINTS
+           MOVE ZERO TO WS-SOMME-COEF
+           PERFORM VARYING IDX-WE-NOTE FROM 1 BY 1
+                   UNTIL IDX-WE-NOTE > WE-NB-NOTES(IDX-WE-MAT)
+               COMPUTE WS-SOMME-POINTS = WS-SOMME-POINTS +
+                     (WE-NOTE-VALEUR(IDX-WE-MAT,IDX-WE-NOTE) *
+                      WE-NOTE-COEF(IDX-WE-MAT,IDX-WE-NOTE))
+               ADD WE-NOTE-COEF(IDX-WE-MAT,IDX-WE-NOTE) TO WS-SOMME-COEF
+           END-PERFORM
+
+           MOVE WE-CODE-MATIERE(IDX-WE-MAT) TO LM-CODE
+
+      * Une matiere sans note (nouvelle option, eleve transfere en
+      * cours d'annee...) n'a pas de moyenne calculable : on l'exclut
+      * du calcul de la moyenne generale plutot que de diviser par
+      * zero, et on le signale sur la ligne bulletin
+           IF (WS-SOMME-COEF = 0)
+             MOVE "N/D" TO LM-MOYENNE
+           ELSE
+             COMPUTE WS-MOYENNE-MATIERE =
+                     WS-SOMME-POINTS / WS-SOMME-COEF
+             CALL "format-number" USING WS-MOYENNE-MATIERE,
+                     WS-FORMATTED, WS-SEPARATEUR-VIRGULE
+             IF (RETURN-CODE = 0)
+               MOVE WS-MOYENNE-MATIERE TO WA-RAW-NUMBER
+               PERFORM ECRIT-AUDIT
+               ADD WS-MOYENNE-MATIERE TO WS-SOMME-MOYENNES
+               ADD 1 TO WS-NB-MATIERES-CALC
+               MOVE WS-FORMATTED TO LM-MOYENNE
+             ELSE
+               MOVE "ERREUR" TO LM-MOYENNE
+             END-IF
+           END-IF
+           MOVE LIGNE-MATIERE               TO ENR-BULLETIN
+           WRITE ENR-BULLETIN.
+
+      * Trace dans le fichier d'audit la moyenne brute recue par
+      * format-number et la valeur formattee qu'il a renvoyee, pour
+      * pouvoir reconstituer un bulletin conteste plus tard
+       ECRIT-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WA-DATE
+           MOVE WE-MATRICULE              TO WA-MATRICULE
+           MOVE WS-FORMATTED               TO WA-FORMATTED-NUMBER
+           MOVE WK-AUDIT-LIGNE              TO ENR-AUDIT
+           WRITE ENR-AUDIT.
+
+       FINALISATION.
+           CLOSE F-NOTES
+           CLOSE F-BULLETIN
+           CLOSE F-AUDIT.
+      ******************************************************************
+      **  etat-bulletin.cob                           Version 1.1 PC  **
+      **  P R O G R A M M E  FIN  ----------------  FIN  S O U R C E  **
+      ******************************************************************
