@@ -1,57 +1,134 @@
-      ******************************************************************
-      **  P R O G R A M M E  DEBUT  ------------  DEBUT  S O U R C E  **
-      **  ecrit en COBOL-85 sous OpenCobol                            **
-      **  format-number.cob                           Version 1.1 PC  **
-      ******************************************************************
-      **  Formatter un nombre décimal                                 **
-      **  ----------------------------------------------------------  **
-      **  Objet :                                                     **
-      **  - Avoir un affichage plus humain d'un nombre décimal        **
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.                                        format-number.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * ++============================================================++
-      * ++===                                donnees de traitement ===++
-      * ++============================================================++
-        01 NUMBER-CUTTED PIC ZZ.99.
-        
-        01 NUMBER-CUTTED-FORMAT.
-           05 ENTIER PIC ZZ.
-           05 PIC X.
-           05 DECIMAL PIC 99.
-
-
-
-       LINKAGE SECTION.
-        01 RAW-NUMBER PIC 99V99.
-        01 FORMATTED-NUMBER PIC X(5).
-
-       PROCEDURE DIVISION using RAW-NUMBER,FORMATTED-NUMBER.
-      * ****************************************************************
-      * *****      PROGRAMME                                       *****
-      * ****************************************************************
-
-
-
-      * Dans un premier temps on retire les zéros inutiles du nombre
-          MOVE RAW-NUMBER TO NUMBER-CUTTED
-      * puis on découpe celui-ci en un entier et un décimal    
-          MOVE NUMBER-CUTTED TO NUMBER-CUTTED-FORMAT
-      
-      * Si le nombre entier est un zéro on affiche un zéro directement
-      * pour avoir un meilleur affichage   
-          IF (ENTIER = SPACE)
-            STRING " 0,"DECIMAL INTO  FORMATTED-NUMBER
-      
-      * Sinon affichage entier,décimal    
-          ELSE
-            STRING ENTIER","DECIMAL INTO  FORMATTED-NUMBER
-		  END-IF
-       EXIT PROGRAM.
-      ******************************************************************
-      **  minmax.cob                                  Version 1.1 PC  **
-      **  P R O G R A M M E  FIN  ----------------  FIN  S O U R C E  **
-      ******************************************************************
+      ******************************************************************
+      **  P R O G R A M M E  DEBUT  ------------  DEBUT  S O U R C E  **
+      **  ecrit en COBOL-85 sous OpenCobol                            **
+      **  format-number.cob                           Version 1.7 PC  **
+      ******************************************************************
+      **  Formatter un nombre décimal                                 **
+      **  ----------------------------------------------------------  **
+      **  Objet :                                                     **
+      **  - Avoir un affichage plus humain d'un nombre décimal        **
+      **  ----------------------------------------------------------  **
+      **  Historique :                                                **
+      **  - v1.1 : format initial "entier,decimale"                   **
+      **  - v1.2 : prise en compte des moyennes negatives              **
+      **           (retenues disciplinaires sur points)                **
+      **  - v1.3 : partie entiere sur 3 chiffres pour les cumuls de   **
+      **           points (totaux annuels)                             **
+      **  - v1.4 : separateur decimal au choix de l'appelant (export  **
+      **           CSV du portail parents/eleves)                      **
+      **  - v1.5 : RAW-NUMBER accepte un 3e chiffre decimal, arrondi  **
+      **           au centieme le plus proche avant mise en forme      **
+      **  - v1.6 : controle de RAW-NUMBER non numerique/non initialise**
+      **           et RETURN-CODE pour que l'appelant le detecte       **
+      **  - v1.7 : une valeur negative qui arrondit a zero au centieme**
+      **           s'affiche desormais "0,00", sans signe parasite     **
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                                        format-number.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * ++============================================================++
+      * ++===                                donnees de traitement ===++
+      * ++============================================================++
+        01 WS-SIGNE PIC X VALUE SPACE.
+
+      * Separateur decimal reellement utilise dans FORMATTED-NUMBER :
+      * virgule par defaut, point si l'appelant demande FN-SEPARATEUR
+      * = "P" (export CSV vers le portail parents/eleves)
+        01 WS-SEPARATEUR PIC X VALUE ",".
+
+        01 WS-VALEUR-ABSOLUE PIC 999V99.
+
+        01 NUMBER-CUTTED PIC ZZZ.99.
+
+        01 NUMBER-CUTTED-FORMAT.
+           05 ENTIER PIC ZZZ.
+           05 PIC X.
+           05 DECIMAL PIC 99.
+
+        01 WS-ENTIER-SANS-ESPACE PIC X(3).
+
+
+
+       LINKAGE SECTION.
+      * RAW-NUMBER accepte jusqu'a 3 chiffres entiers : aussi bien une
+      * moyenne /20 qu'un cumul de points sur l'annee complete. Le 3e
+      * chiffre decimal est conserve pour les moyennes issues d'une
+      * division par un nombre de coefficients qui ne tombe pas juste,
+      * et arrondi au centieme par ce programme
+        01 RAW-NUMBER PIC S999V999.
+        01 FORMATTED-NUMBER PIC X(7).
+      * "V" (virgule, defaut) ou "P" (point) -- tout autre contenu,
+      * y compris SPACE pour les appelants non modifies, vaut "V"
+        01 FN-SEPARATEUR PIC X.
+
+       PROCEDURE DIVISION using RAW-NUMBER,FORMATTED-NUMBER,
+                                 FN-SEPARATEUR.
+      * ****************************************************************
+      * *****      PROGRAMME                                       *****
+      * ****************************************************************
+
+
+
+      * RAW-NUMBER non numerique (zone non initialisee, LOW-VALUES...) :
+      * on ne met rien en forme et on previent l'appelant par
+      * RETURN-CODE plutot que de laisser sortir un affichage errone
+      * sur un bulletin officiel
+          IF (RAW-NUMBER NOT NUMERIC)
+            MOVE SPACES TO FORMATTED-NUMBER
+            MOVE 1 TO RETURN-CODE
+            EXIT PROGRAM
+          END-IF
+          MOVE 0 TO RETURN-CODE
+
+      * On retient le signe avant de travailler sur la valeur absolue
+      * (une moyenne peut devenir negative apres une retenue de points)
+          IF (RAW-NUMBER < 0)
+            MOVE "-" TO WS-SIGNE
+          ELSE
+            MOVE SPACE TO WS-SIGNE
+          END-IF
+      * Le passage par WS-VALEUR-ABSOLUE (2 decimales) arrondit au
+      * centieme le plus proche le 3e chiffre decimal de RAW-NUMBER
+          COMPUTE WS-VALEUR-ABSOLUE ROUNDED = FUNCTION ABS(RAW-NUMBER)
+
+      * Une moyenne legerement negative peut arrondir a zero au
+      * centieme (ex : -0,001) : le signe ne doit alors plus s'afficher
+          IF (WS-VALEUR-ABSOLUE = ZERO)
+            MOVE SPACE TO WS-SIGNE
+          END-IF
+
+      * Choix du separateur decimal a afficher
+          IF (FN-SEPARATEUR = "P")
+            MOVE "." TO WS-SEPARATEUR
+          ELSE
+            MOVE "," TO WS-SEPARATEUR
+          END-IF
+
+      * Dans un premier temps on retire les zéros inutiles du nombre
+          MOVE WS-VALEUR-ABSOLUE TO NUMBER-CUTTED
+      * puis on découpe celui-ci en un entier et un décimal
+          MOVE NUMBER-CUTTED TO NUMBER-CUTTED-FORMAT
+
+          MOVE SPACES TO FORMATTED-NUMBER
+
+      * Si le nombre entier est un zéro on affiche un zéro directement
+      * pour avoir un meilleur affichage
+          IF (ENTIER = SPACE)
+            STRING WS-SIGNE "0" WS-SEPARATEUR DECIMAL DELIMITED BY SIZE
+                   INTO  FORMATTED-NUMBER
+
+      * Sinon affichage entier,décimal, sans espace entre le signe et
+      * le premier chiffre significatif
+          ELSE
+            MOVE FUNCTION TRIM(ENTIER) TO WS-ENTIER-SANS-ESPACE
+            STRING WS-SIGNE WS-ENTIER-SANS-ESPACE DELIMITED BY SPACE
+                   WS-SEPARATEUR DECIMAL DELIMITED BY SIZE
+                   INTO  FORMATTED-NUMBER
+		  END-IF
+       EXIT PROGRAM.
+      ******************************************************************
+      **  minmax.cob                                  Version 1.1 PC  **
+      **  P R O G R A M M E  FIN  ----------------  FIN  S O U R C E  **
+      ******************************************************************
