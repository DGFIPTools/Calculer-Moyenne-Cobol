@@ -0,0 +1,281 @@
+      ******************************************************************
+      **  P R O G R A M M E  DEBUT  ------------  DEBUT  S O U R C E  **
+      **  ecrit en COBOL-85 sous OpenCobol                            **
+      **  test-format-number.cob                      Version 1.1 PC  **
+      ******************************************************************
+      **  Controle de non-regression de format-number                 **
+      **  ----------------------------------------------------------  **
+      **  Objet :                                                     **
+      **  - Parcourir toutes les valeurs de 000,00 a 999,99 (bornes   **
+      **    incluses), en positif et en negatif, et verifier que      **
+      **    FORMATTED-NUMBER correspond a la valeur attendue,         **
+      **    recalculee independamment                                  **
+      **  - Verifier aussi, sur un echantillon reduit, le separateur  **
+      **    point, l'arrondi du 3e chiffre decimal, le cas d'une      **
+      **    moyenne negative qui arrondit a zero et le rejet d'une    **
+      **    valeur non numerique via RETURN-CODE                      **
+      **  - Ecrire les ecarts constates dans un fichier de controle,  **
+      **    a executer avant toute mise en production d'une nouvelle  **
+      **    version de format-number                                   **
+      **  ----------------------------------------------------------  **
+      **  Historique :                                                **
+      **  - v1.1 : couverture etendue aux valeurs negatives, a la     **
+      **           plage entiere 100-999, au separateur point, au     **
+      **           3e chiffre decimal et a l'entree non numerique      **
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                                   test-format-number.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ECARTS     ASSIGN TO "ECARTS.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ++============================================================++
+      * ++===                    fichier des ecarts constates      ===++
+      * ++============================================================++
+       FD  F-ECARTS.
+       01  ENR-ECART                                    PIC X(50).
+
+       WORKING-STORAGE SECTION.
+      * ++============================================================++
+      * ++===                                donnees de traitement ===++
+      * ++============================================================++
+      * 4 chiffres entiers pour que la borne de sortie de boucle
+      * (1000,00) ne puisse pas reboucler sur 000,00 par troncature
+        01 WS-VALEUR         PIC 9(4)V99.
+        01 WS-RAW            PIC S999V999.
+        01 WS-FORMATTED      PIC X(7).
+        01 WS-SEPARATEUR-VIRGULE PIC X VALUE "V".
+        01 WS-SEPARATEUR-POINT   PIC X VALUE "P".
+        01 WS-RC-OBTENU       PIC 9.
+
+        01 WS-ENTIER         PIC 999.
+        01 WS-ENTIER-EDITE   PIC ZZ9.
+        01 WS-ENTIER-TRIM    PIC X(3).
+        01 WS-DECIMALE       PIC 99.
+        01 WS-ATTENDU        PIC X(7).
+
+        01 WS-NB-TESTS        PIC 9(6) VALUE ZERO.
+        01 WS-NB-ECARTS       PIC 9(6) VALUE ZERO.
+
+        01 LIGNE-ECART.
+           05 FILLER        PIC X(7)  VALUE "VALEUR ".
+           05 LE-VALEUR     PIC Z99,99.
+           05 FILLER        PIC X(9)  VALUE " OBTENU=[".
+           05 LE-OBTENU     PIC X(7).
+           05 FILLER        PIC X(11) VALUE "] ATTENDU=[".
+           05 LE-ATTENDU    PIC X(7).
+           05 FILLER        PIC X     VALUE "]".
+
+      * Cas particuliers exerces hors des balayages : saisis et
+      * verifies tels quels, sans oracle recalcule
+        01 CAS-RAW            PIC S999V999.
+        01 CAS-RAW-ALPHA REDEFINES CAS-RAW PIC X(6).
+        01 CAS-SEPARATEUR      PIC X.
+        01 CAS-ATTENDU         PIC X(7).
+        01 CAS-RC-ATTENDU      PIC 9.
+
+        01 LIGNE-ECART-CAS     PIC X(50).
+
+       PROCEDURE DIVISION.
+      * ****************************************************************
+      * *****      PROGRAMME                                       *****
+      * ****************************************************************
+       PRINCIPAL.
+           OPEN OUTPUT F-ECARTS
+
+      * balayage complet positif, separateur virgule
+           PERFORM VARYING WS-VALEUR FROM 0 BY 0.01
+                   UNTIL WS-VALEUR > 999.99
+               PERFORM UN-TEST
+           END-PERFORM
+
+      * le meme balayage en negatif
+           PERFORM VARYING WS-VALEUR FROM 0.01 BY 0.01
+                   UNTIL WS-VALEUR > 999.99
+               PERFORM UN-TEST-NEGATIF
+           END-PERFORM
+
+      * separateur point, sur un echantillon suffisant
+           PERFORM VARYING WS-VALEUR FROM 0 BY 0.01
+                   UNTIL WS-VALEUR > 99.99
+               PERFORM UN-TEST-POINT
+           END-PERFORM
+
+           PERFORM TESTE-CAS-SPECIAUX
+
+           CLOSE F-ECARTS
+           DISPLAY WS-NB-TESTS " valeurs testees, "
+                   WS-NB-ECARTS " ecart(s) constate(s)"
+
+      * RETURN-CODE porte le dernier statut d'appel a format-number
+      * (cas special non numerique compris) : on le remet a zero pour
+      * que le statut de sortie du harnais reflete ses propres
+      * resultats et non le dernier appel effectue
+           IF (WS-NB-ECARTS = 0)
+             MOVE 0 TO RETURN-CODE
+           ELSE
+             MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      * Formatte WS-VALEUR via format-number puis compare le resultat
+      * a la valeur attendue, recalculee independamment
+       UN-TEST.
+           ADD 1 TO WS-NB-TESTS
+           MOVE WS-VALEUR TO WS-RAW
+           CALL "format-number" USING WS-RAW, WS-FORMATTED,
+                   WS-SEPARATEUR-VIRGULE
+           PERFORM CALCULE-ATTENDU
+           IF (WS-FORMATTED NOT = WS-ATTENDU)
+             ADD 1 TO WS-NB-ECARTS
+             PERFORM ECRIT-ECART
+           END-IF.
+
+      * Meme valeur que UN-TEST mais transmise en negatif ; la valeur
+      * attendue porte alors un signe "-" colle au chiffre
+       UN-TEST-NEGATIF.
+           ADD 1 TO WS-NB-TESTS
+           COMPUTE WS-RAW = WS-VALEUR * -1
+           CALL "format-number" USING WS-RAW, WS-FORMATTED,
+                   WS-SEPARATEUR-VIRGULE
+           PERFORM CALCULE-ATTENDU-NEGATIF
+           IF (WS-FORMATTED NOT = WS-ATTENDU)
+             ADD 1 TO WS-NB-ECARTS
+             PERFORM ECRIT-ECART
+           END-IF.
+
+      * Meme valeur que UN-TEST mais avec FN-SEPARATEUR = "P"
+       UN-TEST-POINT.
+           ADD 1 TO WS-NB-TESTS
+           MOVE WS-VALEUR TO WS-RAW
+           CALL "format-number" USING WS-RAW, WS-FORMATTED,
+                   WS-SEPARATEUR-POINT
+           PERFORM CALCULE-ATTENDU-POINT
+           IF (WS-FORMATTED NOT = WS-ATTENDU)
+             ADD 1 TO WS-NB-ECARTS
+             PERFORM ECRIT-ECART
+           END-IF.
+
+      * Valeur de reference "entier,decimale", calculee sans passer
+      * par format-number afin de pouvoir detecter ses regressions
+       CALCULE-ATTENDU.
+           MOVE SPACES TO WS-ATTENDU
+           COMPUTE WS-ENTIER = FUNCTION INTEGER-PART(WS-VALEUR)
+           COMPUTE WS-DECIMALE ROUNDED = (WS-VALEUR - WS-ENTIER) * 100
+           IF (WS-ENTIER = 0)
+             STRING " 0" "," WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           ELSE
+             MOVE WS-ENTIER TO WS-ENTIER-EDITE
+             MOVE FUNCTION TRIM(WS-ENTIER-EDITE) TO WS-ENTIER-TRIM
+             STRING WS-ENTIER-TRIM DELIMITED BY SPACE ","
+                    WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           END-IF.
+
+      * Meme calcul que CALCULE-ATTENDU mais avec un signe "-" devant,
+      * sans espace entre le signe et le premier chiffre significatif
+       CALCULE-ATTENDU-NEGATIF.
+           MOVE SPACES TO WS-ATTENDU
+           COMPUTE WS-ENTIER = FUNCTION INTEGER-PART(WS-VALEUR)
+           COMPUTE WS-DECIMALE ROUNDED = (WS-VALEUR - WS-ENTIER) * 100
+           IF (WS-ENTIER = 0)
+             STRING "-0" "," WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           ELSE
+             MOVE WS-ENTIER TO WS-ENTIER-EDITE
+             MOVE FUNCTION TRIM(WS-ENTIER-EDITE) TO WS-ENTIER-TRIM
+             STRING "-" WS-ENTIER-TRIM DELIMITED BY SPACE ","
+                    WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           END-IF.
+
+      * Meme calcul que CALCULE-ATTENDU mais avec un point a la place
+      * de la virgule
+       CALCULE-ATTENDU-POINT.
+           MOVE SPACES TO WS-ATTENDU
+           COMPUTE WS-ENTIER = FUNCTION INTEGER-PART(WS-VALEUR)
+           COMPUTE WS-DECIMALE ROUNDED = (WS-VALEUR - WS-ENTIER) * 100
+           IF (WS-ENTIER = 0)
+             STRING " 0" "." WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           ELSE
+             MOVE WS-ENTIER TO WS-ENTIER-EDITE
+             MOVE FUNCTION TRIM(WS-ENTIER-EDITE) TO WS-ENTIER-TRIM
+             STRING WS-ENTIER-TRIM DELIMITED BY SPACE "."
+                    WS-DECIMALE DELIMITED BY SIZE
+                    INTO WS-ATTENDU
+           END-IF.
+
+       ECRIT-ECART.
+           MOVE WS-VALEUR    TO LE-VALEUR
+           MOVE WS-FORMATTED TO LE-OBTENU
+           MOVE WS-ATTENDU   TO LE-ATTENDU
+           MOVE LIGNE-ECART  TO ENR-ECART
+           WRITE ENR-ECART.
+
+      * Cas particuliers non couverts par les balayages : arrondi du
+      * 3e chiffre decimal, moyenne negative qui arrondit a zero
+      * (corrige en v1.7 de format-number), cumul de points negatif a
+      * 3 chiffres entiers, et entree non numerique rejetee via
+      * RETURN-CODE
+       TESTE-CAS-SPECIAUX.
+           MOVE 12.345         TO CAS-RAW
+           MOVE "V"             TO CAS-SEPARATEUR
+           MOVE "12,35"          TO CAS-ATTENDU
+           MOVE 0                TO CAS-RC-ATTENDU
+           PERFORM UN-CAS
+
+           MOVE 12.344         TO CAS-RAW
+           MOVE "V"             TO CAS-SEPARATEUR
+           MOVE "12,34"          TO CAS-ATTENDU
+           MOVE 0                TO CAS-RC-ATTENDU
+           PERFORM UN-CAS
+
+           MOVE -0.001         TO CAS-RAW
+           MOVE "V"             TO CAS-SEPARATEUR
+           MOVE " 0,00"          TO CAS-ATTENDU
+           MOVE 0                TO CAS-RC-ATTENDU
+           PERFORM UN-CAS
+
+           MOVE -543.210       TO CAS-RAW
+           MOVE "V"             TO CAS-SEPARATEUR
+           MOVE "-543,21"        TO CAS-ATTENDU
+           MOVE 0                TO CAS-RC-ATTENDU
+           PERFORM UN-CAS
+
+           MOVE "ABCDEF"       TO CAS-RAW-ALPHA
+           MOVE "V"             TO CAS-SEPARATEUR
+           MOVE SPACES           TO CAS-ATTENDU
+           MOVE 1                TO CAS-RC-ATTENDU
+           PERFORM UN-CAS.
+
+       UN-CAS.
+           ADD 1 TO WS-NB-TESTS
+           CALL "format-number" USING CAS-RAW, WS-FORMATTED,
+                   CAS-SEPARATEUR
+           MOVE RETURN-CODE TO WS-RC-OBTENU
+           IF (WS-FORMATTED NOT = CAS-ATTENDU)
+              OR (WS-RC-OBTENU NOT = CAS-RC-ATTENDU)
+             ADD 1 TO WS-NB-ECARTS
+             PERFORM ECRIT-ECART-CAS
+           END-IF.
+
+       ECRIT-ECART-CAS.
+           MOVE SPACES TO LIGNE-ECART-CAS
+           STRING "CAS OBTENU=[" WS-FORMATTED DELIMITED BY SIZE
+                  "] ATTENDU=[" CAS-ATTENDU DELIMITED BY SIZE
+                  "] RC=" WS-RC-OBTENU DELIMITED BY SIZE
+                  "/" CAS-RC-ATTENDU DELIMITED BY SIZE
+                  INTO LIGNE-ECART-CAS
+           MOVE LIGNE-ECART-CAS TO ENR-ECART
+           WRITE ENR-ECART.
+      ******************************************************************
+      **  test-format-number.cob                      Version 1.1 PC  **
+      **  P R O G R A M M E  FIN  ----------------  FIN  S O U R C E  **
+      ******************************************************************
